@@ -1,20 +1,460 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CALCULADORA.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "RESUMEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT INTERFACE-FILE ASSIGN TO "INTERFAZ.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01 TRANS-RECORD.
+           05 TRANS-NUMERO-1      PIC S9(5)V99 SIGN LEADING SEPARATE.
+           05 TRANS-OPERACION     PIC X.
+           05 TRANS-NUMERO-2      PIC S9(5)V99 SIGN LEADING SEPARATE.
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+       01 RESULT-RECORD           PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01 AUDIT-RECORD            PIC X(100).
+
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01 REPORTE-RECORD          PIC X(180).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-ULTIMO-REG      PIC 9(9).
+           05 CKPT-CONTADORES.
+               10 CKPT-CONT-SUMAR           PIC 9(7).
+               10 CKPT-CONT-RESTA           PIC 9(7).
+               10 CKPT-CONT-MULT            PIC 9(7).
+               10 CKPT-CONT-DIV             PIC 9(7).
+               10 CKPT-CONT-RESIDUO         PIC 9(7).
+               10 CKPT-CONT-POTENCIA        PIC 9(7).
+               10 CKPT-CONT-ERR-DIV0        PIC 9(7).
+               10 CKPT-CONT-ERR-OPINVALIDA  PIC 9(7).
+               10 CKPT-CONT-ERR-OVERFLOW    PIC 9(7).
+               10 CKPT-CONT-ERR-VALIDACION  PIC 9(7).
+
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+       01 INTERFACE-RECORD        PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NUMERO-1            PIC 9(5).
-       01 NUMERO-2            PIC 9(5).
+       01 NUMERO-1            PIC S9(5)V9(3) SIGN LEADING SEPARATE.
+       01 NUMERO-2            PIC S9(5)V9(3) SIGN LEADING SEPARATE.
        01 OPERACION           PIC X.
 
+       01 WS-RESULTADO            PIC S9(5)V9(3) SIGN LEADING SEPARATE.
+
+       01 WS-NUMERO-1-ED          PIC +9(5).999.
+       01 WS-NUMERO-2-ED          PIC +9(5).999.
+       01 WS-RESULTADO-ED         PIC +9(5).999.
+
+       01 WS-MODO-EJECUCION       PIC X.
+           88 MODO-LOTE           VALUE "B".
+           88 MODO-INTERACTIVO    VALUE "I".
+           88 MODO-DIVISA         VALUE "D".
+
+       01 WS-MONEDA-1                  PIC XXX.
+       01 WS-MONEDA-2                  PIC XXX.
+       01 WS-MONEDA-RESULTADO          PIC XXX.
+
+      * Tabla de escalas (decimales) por moneda ISO 4217 - JPY no usa
+      * decimales y BHD usa 3, a diferencia del resto.
+       01 WS-TABLA-ESCALAS.
+           05 FILLER              PIC X(5) VALUE "MXN02".
+           05 FILLER              PIC X(5) VALUE "USD02".
+           05 FILLER              PIC X(5) VALUE "EUR02".
+           05 FILLER              PIC X(5) VALUE "JPY00".
+           05 FILLER              PIC X(5) VALUE "BHD03".
+       01 WS-TABLA-ESCALAS-R REDEFINES WS-TABLA-ESCALAS.
+           05 WS-ESCALA-ENTRADA OCCURS 5 TIMES.
+               10 WS-ESCALA-COD   PIC XXX.
+               10 WS-ESCALA-VALOR PIC 9(2).
+
+       01 WS-ESCALA-IDX           PIC 9(2).
+       01 WS-ESCALA-MONEDA        PIC 9      VALUE 2.
+       01 WS-ESCALA-ENCONTRADA    PIC X      VALUE "N".
+           88 ESCALA-ENCONTRADA      VALUE "S".
+       01 WS-FACTOR-ESCALA        PIC 9(4)   VALUE 1.
+       01 WS-VALOR-ESCALADO       PIC S9(8) SIGN LEADING SEPARATE.
+
+       01 WS-NUMERO-1-TXT         PIC X(12).
+       01 WS-NUMERO-2-TXT         PIC X(12).
+
+       01 WS-ERROR-FATAL          PIC X       VALUE "N".
+           88 ERROR-FATAL             VALUE "S".
+
+       01 WS-EOF-TRANS            PIC X       VALUE "N".
+           88 FIN-TRANSACCIONES   VALUE "S".
+
+       01 WS-TRANS-ABIERTO        PIC X       VALUE "N".
+           88 TRANS-ABIERTO           VALUE "S".
+       01 WS-RESULT-ABIERTO       PIC X       VALUE "N".
+           88 RESULT-ABIERTO          VALUE "S".
+
+       01 WS-TRANS-STATUS         PIC XX.
+       01 WS-RESULT-STATUS        PIC XX.
+       01 WS-AUDIT-STATUS         PIC XX.
+       01 WS-REPORTE-STATUS       PIC XX.
+       01 WS-CHECKPOINT-STATUS    PIC XX.
+       01 WS-INTERFACE-STATUS     PIC XX.
+
+       01 WS-CONTADOR-REG         PIC 9(9) VALUE ZERO.
+       01 WS-ULTIMO-CHECKPOINT    PIC 9(9) VALUE ZERO.
+       01 WS-INTERVALO-CHECKPOINT PIC 9(9) VALUE 10.
+
+       01 WS-CONTADORES.
+           05 WS-CONT-SUMAR           PIC 9(7) VALUE ZERO.
+           05 WS-CONT-RESTA           PIC 9(7) VALUE ZERO.
+           05 WS-CONT-MULT            PIC 9(7) VALUE ZERO.
+           05 WS-CONT-DIV             PIC 9(7) VALUE ZERO.
+           05 WS-CONT-RESIDUO         PIC 9(7) VALUE ZERO.
+           05 WS-CONT-POTENCIA        PIC 9(7) VALUE ZERO.
+           05 WS-CONT-ERR-DIV0        PIC 9(7) VALUE ZERO.
+           05 WS-CONT-ERR-OPINVALIDA  PIC 9(7) VALUE ZERO.
+           05 WS-CONT-ERR-OVERFLOW    PIC 9(7) VALUE ZERO.
+           05 WS-CONT-ERR-VALIDACION  PIC 9(7) VALUE ZERO.
+
+       01 WS-ESTADO-OPERACION     PIC X(30).
+       01 WS-FECHA-HORA           PIC X(26).
+
+       01 WS-ENTRADA-VALIDA       PIC X       VALUE "N".
+           88 ENTRADA-VALIDA          VALUE "S".
+
+       01 WS-INTENTOS-VALIDACION  PIC 9(2)    VALUE ZERO.
+       01 WS-MAX-INTENTOS         PIC 9(2)    VALUE 5.
+
        PROCEDURE DIVISION.
        INICIO.
-           DISPLAY "Ingrese el primer número: ".
-           ACCEPT NUMERO-1.
-           DISPLAY "Ingrese el segundo número: ".
-           ACCEPT NUMERO-2.
-           DISPLAY "Ingrese la operación (+, -, *, /): ".
-           ACCEPT OPERACION.
+           PERFORM ABRIR-AUDIT-FILE.
+           PERFORM ABRIR-INTERFACE-FILE.
+
+           IF NOT ERROR-FATAL THEN
+               DISPLAY "Ingrese modo (I=Interactivo, B=Lote, D=Divisa):"
+               ACCEPT WS-MODO-EJECUCION
+
+               EVALUATE TRUE
+                   WHEN MODO-LOTE
+                       PERFORM PROCESO-LOTE
+                   WHEN MODO-DIVISA
+                       PERFORM PROCESO-DIVISA
+                   WHEN MODO-INTERACTIVO
+                       PERFORM PROCESO-INTERACTIVO
+                   WHEN OTHER
+                       DISPLAY "Modo de ejecución no válido: '"
+                           WS-MODO-EJECUCION "', fin del programa"
+               END-EVALUATE
+
+               PERFORM IMPRIMIR-RESUMEN
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+           CLOSE INTERFACE-FILE.
+
+           STOP RUN.
+
+       ABRIR-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS <> "00" THEN
+               DISPLAY "ERROR fatal abriendo AUDITORIA.DAT, status="
+                   WS-AUDIT-STATUS
+               MOVE "S" TO WS-ERROR-FATAL
+           END-IF.
+
+       ABRIR-INTERFACE-FILE.
+           OPEN EXTEND INTERFACE-FILE.
+           IF WS-INTERFACE-STATUS = "35" THEN
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF.
+           IF WS-INTERFACE-STATUS <> "00" THEN
+               DISPLAY "ERROR fatal abriendo INTERFAZ.CSV, status="
+                   WS-INTERFACE-STATUS
+               MOVE "S" TO WS-ERROR-FATAL
+           END-IF.
+
+       PROCESO-INTERACTIVO.
+           MOVE SPACES TO WS-MONEDA-RESULTADO.
+           MOVE "N" TO WS-ENTRADA-VALIDA.
+           MOVE ZERO TO WS-INTENTOS-VALIDACION.
+           PERFORM UNTIL ENTRADA-VALIDA
+                   OR WS-INTENTOS-VALIDACION >= WS-MAX-INTENTOS
+               DISPLAY "Ingrese el primer número (ej. +00123.45): "
+               ACCEPT WS-NUMERO-1-TXT
+               DISPLAY "Ingrese el segundo número (ej. +00123.45): "
+               ACCEPT WS-NUMERO-2-TXT
+               DISPLAY "Ingrese la operación (+, -, *, /, %, ^): "
+               ACCEPT OPERACION
+
+               PERFORM VALIDAR-ENTRADA
+               IF NOT ENTRADA-VALIDA THEN
+                   ADD 1 TO WS-INTENTOS-VALIDACION
+               END-IF
+           END-PERFORM.
+
+           IF ENTRADA-VALIDA THEN
+               PERFORM SELECCIONAR-OPERACION
+           ELSE
+               DISPLAY "Número máximo de intentos alcanzado, "
+                   "fin del programa"
+               MOVE "S" TO WS-ERROR-FATAL
+           END-IF.
+
+       VALIDAR-ENTRADA.
+           MOVE "S" TO WS-ENTRADA-VALIDA.
+
+           IF FUNCTION TEST-NUMVAL(WS-NUMERO-1-TXT) = 0 THEN
+               COMPUTE NUMERO-1 = FUNCTION NUMVAL(WS-NUMERO-1-TXT)
+                   ON SIZE ERROR
+                       DISPLAY "Primer numero excede capacidad, "
+                           "intente de nuevo"
+                       MOVE "N" TO WS-ENTRADA-VALIDA
+               END-COMPUTE
+           ELSE
+               DISPLAY "Primer numero invalido, intente de nuevo"
+               MOVE "N" TO WS-ENTRADA-VALIDA
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(WS-NUMERO-2-TXT) = 0 THEN
+               COMPUTE NUMERO-2 = FUNCTION NUMVAL(WS-NUMERO-2-TXT)
+                   ON SIZE ERROR
+                       DISPLAY "Segundo numero excede capacidad, "
+                           "intente de nuevo"
+                       MOVE "N" TO WS-ENTRADA-VALIDA
+               END-COMPUTE
+           ELSE
+               DISPLAY "Segundo numero invalido, intente de nuevo"
+               MOVE "N" TO WS-ENTRADA-VALIDA
+           END-IF.
+
+           IF OPERACION <> "+" AND OPERACION <> "-" AND
+              OPERACION <> "*" AND OPERACION <> "/" AND
+              OPERACION <> "%" AND OPERACION <> "^" THEN
+               DISPLAY "Operacion invalida, intente de nuevo"
+               MOVE "N" TO WS-ENTRADA-VALIDA
+           END-IF.
+
+       PROCESO-DIVISA.
+           MOVE "N" TO WS-ENTRADA-VALIDA.
+           MOVE ZERO TO WS-INTENTOS-VALIDACION.
+           PERFORM UNTIL ENTRADA-VALIDA
+                   OR WS-INTENTOS-VALIDACION >= WS-MAX-INTENTOS
+               DISPLAY "Moneda del primer monto (ej. MXN): "
+               ACCEPT WS-MONEDA-1
+               DISPLAY "Primer monto (ej. +00123.45): "
+               ACCEPT WS-NUMERO-1-TXT
+               DISPLAY "Moneda del segundo monto (ej. USD): "
+               ACCEPT WS-MONEDA-2
+               DISPLAY "Segundo monto (ej. +00123.45): "
+               ACCEPT WS-NUMERO-2-TXT
+               DISPLAY "Ingrese la operación (+, -, *, /, %, ^): "
+               ACCEPT OPERACION
+
+               PERFORM VALIDAR-ENTRADA
+               IF NOT ENTRADA-VALIDA THEN
+                   ADD 1 TO WS-INTENTOS-VALIDACION
+               END-IF
+           END-PERFORM.
+
+           IF ENTRADA-VALIDA THEN
+               IF WS-MONEDA-1 <> WS-MONEDA-2 THEN
+                   DISPLAY "Monedas distintas, no se realiza "
+                       "conversión"
+               END-IF
+               MOVE WS-MONEDA-1 TO WS-MONEDA-RESULTADO
+
+               PERFORM SELECCIONAR-OPERACION
+
+               IF WS-ESTADO-OPERACION = "OK" THEN
+                   DISPLAY "Monto resultado (" WS-MONEDA-RESULTADO
+                       "): " WS-RESULTADO-ED
+               ELSE
+                   DISPLAY "No se calculó resultado"
+               END-IF
+           ELSE
+               DISPLAY "Número máximo de intentos alcanzado, "
+                   "fin del programa"
+               MOVE "S" TO WS-ERROR-FATAL
+           END-IF.
+
+       PROCESO-LOTE.
+           PERFORM LEER-CHECKPOINT.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS = "00" THEN
+               MOVE "S" TO WS-TRANS-ABIERTO
+           ELSE
+               DISPLAY "ERROR fatal abriendo TRANSACCIONES.DAT, status="
+                   WS-TRANS-STATUS
+               MOVE "S" TO WS-ERROR-FATAL
+           END-IF.
+
+           IF NOT ERROR-FATAL THEN
+               IF WS-ULTIMO-CHECKPOINT > 0 THEN
+                   OPEN EXTEND RESULT-FILE
+                   IF WS-RESULT-STATUS = "35" THEN
+                       OPEN OUTPUT RESULT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+
+               IF WS-RESULT-STATUS = "00" THEN
+                   MOVE "S" TO WS-RESULT-ABIERTO
+               ELSE
+                   DISPLAY "ERROR fatal abriendo RESULTADOS.DAT status="
+                       WS-RESULT-STATUS
+                   MOVE "S" TO WS-ERROR-FATAL
+               END-IF
+           END-IF.
+
+           IF NOT ERROR-FATAL THEN
+               PERFORM LEER-TRANSACCION
+               PERFORM UNTIL FIN-TRANSACCIONES
+                   ADD 1 TO WS-CONTADOR-REG
+                   IF WS-CONTADOR-REG > WS-ULTIMO-CHECKPOINT THEN
+                       MOVE SPACES TO WS-MONEDA-RESULTADO
+                       MOVE TRANS-OPERACION TO OPERACION
+
+                       IF TRANS-NUMERO-1 NOT NUMERIC OR
+                          TRANS-NUMERO-2 NOT NUMERIC THEN
+                           MOVE ZERO TO NUMERO-1
+                           MOVE ZERO TO NUMERO-2
+                           MOVE ZERO TO WS-RESULTADO
+                           MOVE NUMERO-1 TO WS-NUMERO-1-ED
+                           MOVE NUMERO-2 TO WS-NUMERO-2-ED
+                           MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                           DISPLAY "Transacción inválida, se omite"
+                           MOVE "ERROR - DATOS NO NUMERICOS" TO
+                               WS-ESTADO-OPERACION
+                           ADD 1 TO WS-CONT-ERR-VALIDACION
+                           PERFORM REGISTRAR-AUDITORIA
+                       ELSE
+                           MOVE TRANS-NUMERO-1 TO NUMERO-1
+                           MOVE TRANS-NUMERO-2 TO NUMERO-2
+                           PERFORM SELECCIONAR-OPERACION
+                       END-IF
+
+                       PERFORM ESCRIBIR-RESULTADO-LOTE
+
+                       IF FUNCTION MOD(WS-CONTADOR-REG,
+                           WS-INTERVALO-CHECKPOINT) = 0 THEN
+                           PERFORM ESCRIBIR-CHECKPOINT
+                       END-IF
+                   END-IF
+
+                   PERFORM LEER-TRANSACCION
+               END-PERFORM
+
+               IF WS-TRANS-STATUS = "10" THEN
+                   MOVE ZERO TO WS-CONTADOR-REG
+                   PERFORM ESCRIBIR-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF TRANS-ABIERTO THEN
+               CLOSE TRANS-FILE
+           END-IF.
+           IF RESULT-ABIERTO THEN
+               CLOSE RESULT-FILE
+           END-IF.
+
+       LEER-TRANSACCION.
+           READ TRANS-FILE
+               AT END MOVE "S" TO WS-EOF-TRANS
+           END-READ.
+           IF WS-TRANS-STATUS <> "00" AND WS-TRANS-STATUS <> "10" THEN
+               DISPLAY "ERROR leyendo TRANSACCIONES.DAT, status="
+                   WS-TRANS-STATUS
+               MOVE "S" TO WS-EOF-TRANS
+           END-IF.
+
+       LEER-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-ULTIMO-REG TO WS-ULTIMO-CHECKPOINT
+                       IF WS-ULTIMO-CHECKPOINT > 0 THEN
+                           MOVE CKPT-CONTADORES TO WS-CONTADORES
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CHECKPOINT-STATUS <> "35" THEN
+                   DISPLAY "ERROR abriendo CHECKPOINT.DAT, status="
+                       WS-CHECKPOINT-STATUS
+                       ", se continua sin checkpoint previo"
+               END-IF
+           END-IF.
+
+       ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS <> "00" THEN
+               DISPLAY "ERROR abriendo CHECKPOINT.DAT para escritura, "
+                   "status=" WS-CHECKPOINT-STATUS
+           END-IF.
+           MOVE WS-CONTADOR-REG TO CKPT-ULTIMO-REG.
+           MOVE WS-CONTADORES TO CKPT-CONTADORES.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CHECKPOINT-STATUS <> "00" THEN
+               DISPLAY "ERROR escribiendo CHECKPOINT.DAT, status="
+                   WS-CHECKPOINT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       ESCRIBIR-RESULTADO-LOTE.
+           MOVE SPACES TO RESULT-RECORD.
+           STRING WS-NUMERO-1-ED       DELIMITED BY SIZE
+                  " " OPERACION " "    DELIMITED BY SIZE
+                  WS-NUMERO-2-ED       DELIMITED BY SIZE
+                  " = "                DELIMITED BY SIZE
+                  WS-RESULTADO-ED      DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-ESTADO-OPERACION  DELIMITED BY SIZE
+               INTO RESULT-RECORD
+           END-STRING.
+           WRITE RESULT-RECORD.
+           IF WS-RESULT-STATUS <> "00" THEN
+               DISPLAY "ERROR escribiendo RESULTADOS.DAT, status="
+                   WS-RESULT-STATUS
+           END-IF.
+
+       SELECCIONAR-OPERACION.
+           MOVE ZERO TO WS-RESULTADO.
+           MOVE SPACES TO WS-ESTADO-OPERACION.
+           MOVE NUMERO-1 TO WS-NUMERO-1-ED.
+           MOVE NUMERO-2 TO WS-NUMERO-2-ED.
+           MOVE WS-RESULTADO TO WS-RESULTADO-ED.
 
            IF OPERACION = "+" THEN
                PERFORM SUMAR
@@ -24,28 +464,257 @@
                PERFORM MULTIPLICAR
            ELSE IF OPERACION = "/" THEN
                PERFORM DIVIDIR
+           ELSE IF OPERACION = "%" THEN
+               PERFORM RESIDUO
+           ELSE IF OPERACION = "^" THEN
+               PERFORM POTENCIA
            ELSE
                DISPLAY "Operación no válida"
+               MOVE "ERROR - OPERACION NO VALIDA" TO
+                   WS-ESTADO-OPERACION
+               ADD 1 TO WS-CONT-ERR-OPINVALIDA
            END-IF.
 
-           STOP RUN.
+           IF MODO-DIVISA AND WS-ESTADO-OPERACION = "OK" THEN
+               PERFORM BUSCAR-ESCALA-MONEDA
+               PERFORM REDONDEAR-A-ESCALA-MONEDA
+               MOVE WS-RESULTADO TO WS-RESULTADO-ED
+           END-IF.
+
+           PERFORM REGISTRAR-AUDITORIA.
+
+           IF WS-ESTADO-OPERACION = "OK" THEN
+               PERFORM ESCRIBIR-INTERFAZ
+           END-IF.
 
        SUMAR.
-           COMPUTE NUMERO-1 = NUMERO-1 + NUMERO-2.
-           DISPLAY "El resultado de la suma es: " NUMERO-1.
+           COMPUTE WS-RESULTADO ROUNDED = NUMERO-1 + NUMERO-2
+               ON SIZE ERROR
+                   PERFORM REPORTAR-DESBORDAMIENTO
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                   IF NOT MODO-LOTE THEN
+                       DISPLAY "El resultado de la suma es: "
+                           WS-RESULTADO-ED
+                   END-IF
+                   MOVE "OK" TO WS-ESTADO-OPERACION
+                   ADD 1 TO WS-CONT-SUMAR
+           END-COMPUTE.
 
        RESTAR.
-           COMPUTE NUMERO-1 = NUMERO-1 - NUMERO-2.
-           DISPLAY "El resultado de la resta es: " NUMERO-1.
+           COMPUTE WS-RESULTADO ROUNDED = NUMERO-1 - NUMERO-2
+               ON SIZE ERROR
+                   PERFORM REPORTAR-DESBORDAMIENTO
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                   IF NOT MODO-LOTE THEN
+                       DISPLAY "El resultado de la resta es: "
+                           WS-RESULTADO-ED
+                   END-IF
+                   MOVE "OK" TO WS-ESTADO-OPERACION
+                   ADD 1 TO WS-CONT-RESTA
+           END-COMPUTE.
 
        MULTIPLICAR.
-           COMPUTE NUMERO-1 = NUMERO-1 * NUMERO-2.
-           DISPLAY "El resultado de la multiplicación es: " NUMERO-1.
+           COMPUTE WS-RESULTADO ROUNDED = NUMERO-1 * NUMERO-2
+               ON SIZE ERROR
+                   PERFORM REPORTAR-DESBORDAMIENTO
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                   IF NOT MODO-LOTE THEN
+                       DISPLAY "El resultado de la multiplicación "
+                           "es: " WS-RESULTADO-ED
+                   END-IF
+                   MOVE "OK" TO WS-ESTADO-OPERACION
+                   ADD 1 TO WS-CONT-MULT
+           END-COMPUTE.
 
        DIVIDIR.
            IF NUMERO-2 = 0 THEN
                DISPLAY "No se puede dividir entre cero"
+               MOVE "ERROR - DIVISION POR CERO" TO WS-ESTADO-OPERACION
+               ADD 1 TO WS-CONT-ERR-DIV0
            ELSE
-               COMPUTE NUMERO-1 = NUMERO-1 / NUMERO-2
-               DISPLAY "El resultado de la división es: " NUMERO-1
+               COMPUTE WS-RESULTADO ROUNDED = NUMERO-1 / NUMERO-2
+                   ON SIZE ERROR
+                       PERFORM REPORTAR-DESBORDAMIENTO
+                   NOT ON SIZE ERROR
+                       MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                       IF NOT MODO-LOTE THEN
+                           DISPLAY "El resultado de la división "
+                               "es: " WS-RESULTADO-ED
+                       END-IF
+                       MOVE "OK" TO WS-ESTADO-OPERACION
+                       ADD 1 TO WS-CONT-DIV
+               END-COMPUTE
            END-IF.
+
+       RESIDUO.
+           IF NUMERO-2 = 0 THEN
+               DISPLAY "No se puede obtener residuo entre cero"
+               MOVE "ERROR - DIVISION POR CERO" TO WS-ESTADO-OPERACION
+               ADD 1 TO WS-CONT-ERR-DIV0
+           ELSE
+               COMPUTE WS-RESULTADO ROUNDED =
+                   FUNCTION MOD(NUMERO-1, NUMERO-2)
+                   ON SIZE ERROR
+                       PERFORM REPORTAR-DESBORDAMIENTO
+                   NOT ON SIZE ERROR
+                       MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                       IF NOT MODO-LOTE THEN
+                           DISPLAY "El resultado del residuo es: "
+                               WS-RESULTADO-ED
+                       END-IF
+                       MOVE "OK" TO WS-ESTADO-OPERACION
+                       ADD 1 TO WS-CONT-RESIDUO
+               END-COMPUTE
+           END-IF.
+
+       POTENCIA.
+           COMPUTE WS-RESULTADO ROUNDED = NUMERO-1 ** NUMERO-2
+               ON SIZE ERROR
+                   PERFORM REPORTAR-DESBORDAMIENTO
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                   IF NOT MODO-LOTE THEN
+                       DISPLAY "El resultado de la potencia es: "
+                           WS-RESULTADO-ED
+                   END-IF
+                   MOVE "OK" TO WS-ESTADO-OPERACION
+                   ADD 1 TO WS-CONT-POTENCIA
+           END-COMPUTE.
+
+       REPORTAR-DESBORDAMIENTO.
+           DISPLAY "El resultado excede capacidad".
+           MOVE "ERROR - DESBORDAMIENTO" TO WS-ESTADO-OPERACION.
+           ADD 1 TO WS-CONT-ERR-OVERFLOW.
+
+       BUSCAR-ESCALA-MONEDA.
+           MOVE 2 TO WS-ESCALA-MONEDA.
+           MOVE "N" TO WS-ESCALA-ENCONTRADA.
+           PERFORM VARYING WS-ESCALA-IDX FROM 1 BY 1
+                   UNTIL WS-ESCALA-IDX > 5 OR ESCALA-ENCONTRADA
+               IF WS-ESCALA-COD(WS-ESCALA-IDX) = WS-MONEDA-RESULTADO
+                   THEN
+                   MOVE WS-ESCALA-VALOR(WS-ESCALA-IDX) TO
+                       WS-ESCALA-MONEDA
+                   MOVE "S" TO WS-ESCALA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+           IF NOT ESCALA-ENCONTRADA THEN
+               DISPLAY "Moneda '" WS-MONEDA-RESULTADO
+                   "' no catalogada, se usa escala 2 por defecto"
+           END-IF.
+
+       REDONDEAR-A-ESCALA-MONEDA.
+           COMPUTE WS-FACTOR-ESCALA = 10 ** WS-ESCALA-MONEDA
+               ON SIZE ERROR
+                   PERFORM REPORTAR-DESBORDAMIENTO
+               NOT ON SIZE ERROR
+                   COMPUTE WS-VALOR-ESCALADO ROUNDED =
+                       WS-RESULTADO * WS-FACTOR-ESCALA
+                       ON SIZE ERROR
+                           PERFORM REPORTAR-DESBORDAMIENTO
+                       NOT ON SIZE ERROR
+                           COMPUTE WS-RESULTADO ROUNDED =
+                               WS-VALOR-ESCALADO / WS-FACTOR-ESCALA
+                               ON SIZE ERROR
+                                   PERFORM REPORTAR-DESBORDAMIENTO
+                           END-COMPUTE
+                   END-COMPUTE
+           END-COMPUTE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-FECHA-HORA(1:14) DELIMITED BY SIZE
+                  " " OPERACION " "   DELIMITED BY SIZE
+                  WS-NUMERO-1-ED      DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-NUMERO-2-ED      DELIMITED BY SIZE
+                  " = "               DELIMITED BY SIZE
+                  WS-RESULTADO-ED     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-ESTADO-OPERACION DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-MONEDA-RESULTADO DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS <> "00" THEN
+               DISPLAY "ERROR escribiendo AUDITORIA.DAT, status="
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       ESCRIBIR-INTERFAZ.
+           MOVE SPACES TO INTERFACE-RECORD.
+           STRING WS-NUMERO-1-ED  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  OPERACION      DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-NUMERO-2-ED DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-RESULTADO-ED DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WS-MONEDA-RESULTADO DELIMITED BY SIZE
+               INTO INTERFACE-RECORD
+           END-STRING.
+           WRITE INTERFACE-RECORD.
+           IF WS-INTERFACE-STATUS <> "00" THEN
+               DISPLAY "ERROR escribiendo INTERFAZ.CSV, status="
+                   WS-INTERFACE-STATUS
+           END-IF.
+
+       IMPRIMIR-RESUMEN.
+           OPEN EXTEND REPORTE-FILE.
+           IF WS-REPORTE-STATUS = "35" THEN
+               OPEN OUTPUT REPORTE-FILE
+           END-IF.
+
+           DISPLAY "----- RESUMEN DE FIN DE DIA -----".
+           DISPLAY "Sumas realizadas       : " WS-CONT-SUMAR.
+           DISPLAY "Restas realizadas      : " WS-CONT-RESTA.
+           DISPLAY "Multiplicaciones       : " WS-CONT-MULT.
+           DISPLAY "Divisiones realizadas  : " WS-CONT-DIV.
+           DISPLAY "Residuos calculados    : " WS-CONT-RESIDUO.
+           DISPLAY "Potencias calculadas   : " WS-CONT-POTENCIA.
+           DISPLAY "Errores division cero  : " WS-CONT-ERR-DIV0.
+           DISPLAY "Errores operacion inv. : "
+               WS-CONT-ERR-OPINVALIDA.
+           DISPLAY "Errores desbordamiento : "
+               WS-CONT-ERR-OVERFLOW.
+           DISPLAY "Errores validación lote: "
+               WS-CONT-ERR-VALIDACION.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           MOVE SPACES TO REPORTE-RECORD.
+           STRING WS-FECHA-HORA(1:14) " " DELIMITED BY SIZE
+                  "SUMAR="     WS-CONT-SUMAR    " "
+                      DELIMITED BY SIZE
+                  "RESTAR="    WS-CONT-RESTA    " "
+                      DELIMITED BY SIZE
+                  "MULT="      WS-CONT-MULT     " "
+                      DELIMITED BY SIZE
+                  "DIV="       WS-CONT-DIV      " "
+                      DELIMITED BY SIZE
+                  "RESIDUO="   WS-CONT-RESIDUO  " "
+                      DELIMITED BY SIZE
+                  "POTENCIA="  WS-CONT-POTENCIA " "
+                      DELIMITED BY SIZE
+                  "ERR-DIV0="  WS-CONT-ERR-DIV0 " "
+                      DELIMITED BY SIZE
+                  "ERR-OPINV=" WS-CONT-ERR-OPINVALIDA " "
+                      DELIMITED BY SIZE
+                  "ERR-OVFL="  WS-CONT-ERR-OVERFLOW " "
+                      DELIMITED BY SIZE
+                  "ERR-VAL="   WS-CONT-ERR-VALIDACION
+                      DELIMITED BY SIZE
+               INTO REPORTE-RECORD
+           END-STRING.
+           WRITE REPORTE-RECORD.
+           IF WS-REPORTE-STATUS <> "00" THEN
+               DISPLAY "ERROR escribiendo RESUMEN.DAT, status="
+                   WS-REPORTE-STATUS
+           END-IF.
+
+           CLOSE REPORTE-FILE.
